@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: CUSTMAST
+      * Purpose: CUSTOMER-MASTER indexed file record layout, shared by
+      *          the DOMICILIO/ESTADO maintenance program and any report
+      *          program that needs to read the master file.
+      ******************************************************************
+       01  CUSTOMER-RECORD.
+           05 CUST-ID            PIC 9(6).
+           05 CUST-ESTADO        PIC 9.
+               88 CUST-SOLTERO       VALUE 1.
+               88 CUST-CASADO        VALUE 2.
+               88 CUST-DIVORCIADO    VALUE 3.
+           05 CUST-DOMICILIO.
+               10 CUST-TIPO      PIC XXX.
+               10 CUST-NOMBRE    PIC X(20).
+               10 CUST-NUMERO    PIC 9(4).
