@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: FECHAVAL
+      * Purpose: working-storage fields for FECHA validation (month/day
+      *          range check with leap-year handling). Pair with
+      *          FECHAVAP.CPY, which carries the VALIDAR-FECHA paragraph
+      *          itself. Any program that COPYs this one must declare its
+      *          own 77 FECHA PIC 9(8) and 77 FEACHA-EDIT PIC 99/99/9999
+      *          ahead of it (see variables.cbl / REPORTE.cbl).
+      ******************************************************************
+       77 WS-FECHA-OK PIC X VALUE "Y".
+           88 FECHA-VALIDA VALUE "Y".
+       77 WS-FECHA-CCYY PIC 9(4) VALUE ZEROS.
+       77 WS-FECHA-MM PIC 9(2) VALUE ZEROS.
+       77 WS-FECHA-DD PIC 9(2) VALUE ZEROS.
+       77 WS-DIAS-DEL-MES PIC 9(2) VALUE ZEROS.
+       77 WS-FECHA-DDMMCCYY PIC 9(8) VALUE ZEROS.
+      * Si algun dia FECHA se acorta a 2 digitos de anio, el windowing
+      * de siglo (ej. 00-49 => 20xx, 50-99 => 19xx) se aplicaria aqui,
+      * antes de mover el anio a WS-FECHA-CCYY. Hoy FECHA ya trae
+      * CCYY de 4 digitos, asi que no se necesita ventana de siglo.
