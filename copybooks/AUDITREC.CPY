@@ -0,0 +1,39 @@
+      ******************************************************************
+      * Copybook: AUDITREC
+      * Purpose: SUMANDO audit-trail record layout (see req 007/008),
+      *          shared with any report program that needs to read the
+      *          audit log back (e.g. the customer statement report).
+      *
+      *          Two kinds of record share this layout (see AUD-REC-TYPE
+      *          below), the same way TRANS-RECORD in SUMA.cbl overlays
+      *          a detail record and a trailer record:
+      *            "C" - one calculation performed by SUMANDO.
+      *            "R" - one end-of-run reconciliation marker, written
+      *                  once RECONCILIAR-TOTALES knows the outcome for
+      *                  all the "C" records carrying the same
+      *                  AUD-RUN-ID. Readers must join on AUD-RUN-ID to
+      *                  know whether a given calculation's run actually
+      *                  reconciled before trusting its AUD-RESULTADO.
+      ******************************************************************
+       01  AUDIT-RECORD-LAYOUT.
+           05 AUD-REC-TYPE     PIC X.
+               88 AUD-ES-CALCULO VALUE "C".
+               88 AUD-ES-RECON    VALUE "R".
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 AUD-RUN-ID       PIC X(14).
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 AUD-CUST-ID      PIC 9(6).
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 AUD-NUM1         PIC S9(8)V99 SIGN IS TRAILING SEPARATE.
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 AUD-NUM2         PIC S9(8)V99 SIGN IS TRAILING SEPARATE.
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 AUD-OP-CODE      PIC X.
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 AUD-RESULTADO    PIC S9(8)V99 SIGN IS TRAILING SEPARATE.
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 AUD-TIMESTAMP    PIC X(14).
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 AUD-OPERATOR     PIC X(8).
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 AUD-RECON-ESTADO PIC X(25).
