@@ -0,0 +1,42 @@
+      ******************************************************************
+      * Copybook: FECHAVAP
+      * Purpose: the VALIDAR-FECHA paragraph, shared by every program
+      *          that edits FECHA into FEACHA-EDIT, so the month/day/
+      *          leap-year checks only live in one place. COPY this into
+      *          PROCEDURE DIVISION; COPY FECHAVAL into WORKING-STORAGE
+      *          first so the fields it uses already exist.
+      ******************************************************************
+       VALIDAR-FECHA.
+           SET FECHA-VALIDA TO TRUE
+           MOVE FECHA(1:4) TO WS-FECHA-CCYY
+           MOVE FECHA(5:2) TO WS-FECHA-MM
+           MOVE FECHA(7:2) TO WS-FECHA-DD
+           IF WS-FECHA-MM < 1 OR WS-FECHA-MM > 12
+               MOVE "N" TO WS-FECHA-OK
+           ELSE
+               EVALUATE WS-FECHA-MM
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-DIAS-DEL-MES
+                   WHEN 2
+                       IF (FUNCTION MOD(WS-FECHA-CCYY, 4) = 0 AND
+                           FUNCTION MOD(WS-FECHA-CCYY, 100) NOT = 0)
+                           OR FUNCTION MOD(WS-FECHA-CCYY, 400) = 0
+                           MOVE 29 TO WS-DIAS-DEL-MES
+                       ELSE
+                           MOVE 28 TO WS-DIAS-DEL-MES
+                       END-IF
+                   WHEN OTHER
+                       MOVE 31 TO WS-DIAS-DEL-MES
+               END-EVALUATE
+               IF WS-FECHA-DD < 1 OR WS-FECHA-DD > WS-DIAS-DEL-MES
+                   MOVE "N" TO WS-FECHA-OK
+               END-IF
+           END-IF
+           IF NOT FECHA-VALIDA
+               DISPLAY "ERROR: FECHA INVALIDA: " FECHA
+               MOVE ZEROS TO WS-FECHA-DDMMCCYY
+           ELSE
+               COMPUTE WS-FECHA-DDMMCCYY =
+                   (WS-FECHA-DD * 1000000) + (WS-FECHA-MM * 10000)
+                   + WS-FECHA-CCYY
+           END-IF.
