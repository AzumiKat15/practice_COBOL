@@ -0,0 +1,371 @@
+      ******************************************************************
+      * Author: KATH
+      * Purpose: curso cobol
+      * tema: reporte de estado de cuenta del cliente
+      * extension: cbl
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTADO-CUENTA.
+       AUTHOR. KATHB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT SORTED-AUDIT ASSIGN TO "SORTEDAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTED-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK".
+
+           SELECT CORRIDA-INDEX ASSIGN TO "CORRIDAIDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CIX-RUN-ID
+               FILE STATUS IS WS-CORRIDA-STATUS.
+
+           SELECT STATEMENT-RPT ASSIGN TO "STATEMENTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATEMENT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY CUSTMAST.
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LINE PIC X(150).
+
+       FD  SORTED-AUDIT.
+       01  SORTED-AUDIT-LINE PIC X(150).
+
+       SD  SORT-WORK-FILE.
+       COPY AUDITREC
+           REPLACING ==AUDIT-RECORD-LAYOUT== BY ==SORT-AUDIT-RECORD==
+               ==AUD-REC-TYPE==     BY ==SRT-REC-TYPE==
+               ==AUD-ES-CALCULO==   BY ==SRT-ES-CALCULO==
+               ==AUD-ES-RECON==     BY ==SRT-ES-RECON==
+               ==AUD-RUN-ID==       BY ==SRT-RUN-ID==
+               ==AUD-CUST-ID==      BY ==SRT-CUST-ID==
+               ==AUD-NUM1==         BY ==SRT-NUM1==
+               ==AUD-NUM2==         BY ==SRT-NUM2==
+               ==AUD-OP-CODE==      BY ==SRT-OP-CODE==
+               ==AUD-RESULTADO==    BY ==SRT-RESULTADO==
+               ==AUD-TIMESTAMP==    BY ==SRT-TIMESTAMP==
+               ==AUD-OPERATOR==     BY ==SRT-OPERATOR==
+               ==AUD-RECON-ESTADO== BY ==SRT-RECON-ESTADO==.
+
+       FD  CORRIDA-INDEX.
+       01  CORRIDA-INDEX-RECORD.
+           05 CIX-RUN-ID PIC X(14).
+           05 CIX-OK     PIC X.
+               88 CIX-RECONCILIADA VALUE "Y".
+
+       FD  STATEMENT-RPT.
+       01  STATEMENT-LINE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY AUDITREC.
+
+       77 WS-CUSTMAST-STATUS PIC XX VALUE "00".
+       77 WS-AUDIT-STATUS PIC XX VALUE "00".
+       77 WS-SORTED-STATUS PIC XX VALUE "00".
+       77 WS-STATEMENT-STATUS PIC XX VALUE "00".
+       77 WS-EOF-SWITCH PIC X VALUE "N".
+           88 FIN-DE-AUDITORIA VALUE "Y".
+       77 WS-AUDIT-SCAN-EOF PIC X VALUE "N".
+           88 FIN-AUDIT-SCAN VALUE "Y".
+       77 WS-PAGE-NUMBER PIC 9(4) VALUE ZEROS.
+       77 WS-LINE-COUNT PIC 9(3) VALUE ZEROS.
+       77 WS-MAX-LINES PIC 9(3) VALUE 20.
+       77 WS-GRAND-TOTAL PIC S9(8)V99 VALUE ZEROS.
+       77 WS-ESTADO-DESC PIC X(12) VALUE SPACES.
+
+      * Control de quiebre por cliente (req 009: una sola linea de
+      * estado de cuenta por cliente, no una por cada calculo de
+      * SUMANDO).
+       77 WS-PREV-CUST-ID PIC 9(6) VALUE ZEROS.
+       77 WS-CUST-SUBTOTAL PIC S9(8)V99 VALUE ZEROS.
+
+      * Indice de corridas reconciliadas (req 008/009: los calculos de
+      * una corrida cuyo trailer no cuadro no deben inflar el estado
+      * de cuenta). Se llena leyendo las marcas "R" de AUDIT-LOG antes
+      * de ordenar los registros "C", y se consulta por clave (no hay
+      * limite de corridas historicas como con una tabla OCCURS).
+       77 WS-CORRIDA-STATUS PIC XX VALUE "00".
+       77 WS-CORRIDA-INCLUIR PIC X VALUE "N".
+           88 CORRIDA-INCLUIDA VALUE "Y".
+
+       77 FECHA PIC 9(8).
+       77 FEACHA-EDIT PIC 99/99/9999.
+       COPY FECHAVAL.
+
+       01 WS-HEADER-LINE1.
+           05 FILLER PIC X(20) VALUE "ESTADO DE CUENTA".
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(8) VALUE "FECHA: ".
+           05 WS-HDR-FECHA PIC 99/99/9999.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(8) VALUE "PAGINA: ".
+           05 WS-HDR-PAGE PIC ZZZ9.
+
+       01 WS-HEADER-LINE2.
+           05 FILLER PIC X(8) VALUE "ID".
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(5) VALUE "TIPO".
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(20) VALUE "NOMBRE".
+           05 FILLER PIC X(8) VALUE "NUMERO".
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(12) VALUE "ESTADO".
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(10) VALUE "RESULTADO".
+
+       01 WS-DETALLE-LINE.
+           05 DET-CUST-ID    PIC 9(6).
+           05 FILLER         PIC X(6) VALUE SPACES.
+           05 DET-TIPO       PIC XXX.
+           05 FILLER         PIC X(6) VALUE SPACES.
+           05 DET-NOMBRE     PIC X(20).
+           05 DET-NUMERO     PIC ZZZ9.
+           05 FILLER         PIC X(8) VALUE SPACES.
+           05 DET-ESTADO     PIC X(12).
+           05 FILLER         PIC X(4) VALUE SPACES.
+           05 DET-RESULTADO  PIC -ZZZZZZZ9.99.
+
+       01 WS-GRAND-TOTAL-LINE.
+           05 FILLER PIC X(20) VALUE "TOTAL GENERAL: ".
+           05 WS-GT-EDIT PIC -ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZAR
+           PERFORM LEER-AUDITORIA
+           PERFORM PROCESAR-AUDITORIA
+               UNTIL FIN-DE-AUDITORIA
+           IF WS-PREV-CUST-ID NOT = ZEROS
+               PERFORM CERRAR-ESTADO-CLIENTE
+           END-IF
+           PERFORM IMPRIMIR-TOTAL-FINAL
+           PERFORM FINALIZAR
+           STOP RUN.
+
+       INICIALIZAR.
+           OPEN INPUT CUSTOMER-MASTER
+           IF WS-CUSTMAST-STATUS NOT = "00"
+               DISPLAY "ERROR: NO SE PUDO ABRIR CUSTMAST, STATUS: "
+                   WS-CUSTMAST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT STATEMENT-RPT
+           IF WS-STATEMENT-STATUS NOT = "00"
+               DISPLAY "ERROR: NO SE PUDO ABRIR STATEMENTRPT, STATUS: "
+                   WS-STATEMENT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           ACCEPT FECHA FROM DATE YYYYMMDD
+           PERFORM VALIDAR-FECHA
+           MOVE WS-FECHA-DDMMCCYY TO FEACHA-EDIT
+           PERFORM CONSTRUIR-TABLA-CORRIDAS
+           PERFORM ORDENAR-AUDITORIA
+           OPEN INPUT SORTED-AUDIT
+           IF WS-SORTED-STATUS NOT = "00"
+               DISPLAY "ERROR: NO SE PUDO ABRIR SORTEDAUD, STATUS: "
+                   WS-SORTED-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM IMPRIMIR-ENCABEZADO.
+
+      * Primera pasada por AUDIT-LOG: indexa que corridas (AUD-RUN-ID)
+      * terminaron reconciliadas, para que PROCESAR-AUDITORIA pueda
+      * excluir los calculos de una corrida fallida antes de sumarlos
+      * al estado de cuenta (req 008: nada de una corrida con trailer
+      * que no cuadra debe llegar a un reporte impreso). CORRIDA-INDEX
+      * se reconstruye desde cero en cada ejecucion del reporte, asi
+      * que su OPEN OUTPUT inicial es esperado, no un error.
+       CONSTRUIR-TABLA-CORRIDAS.
+           OPEN OUTPUT CORRIDA-INDEX
+           IF WS-CORRIDA-STATUS NOT = "00"
+               DISPLAY "ERROR: NO SE PUDO CREAR CORRIDAIDX, STATUS: "
+                   WS-CORRIDA-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE CORRIDA-INDEX
+           OPEN I-O CORRIDA-INDEX
+           IF WS-CORRIDA-STATUS NOT = "00"
+               DISPLAY "ERROR: NO SE PUDO ABRIR CORRIDAIDX, STATUS: "
+                   WS-CORRIDA-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT AUDIT-LOG
+           IF WS-AUDIT-STATUS = "35"
+               DISPLAY "ADVERTENCIA: AUDITLOG NO EXISTE, SIN DATOS "
+                   "PARA EL REPORTE"
+           ELSE
+               IF WS-AUDIT-STATUS NOT = "00"
+                   DISPLAY "ERROR: NO SE PUDO ABRIR AUDITLOG, STATUS: "
+                       WS-AUDIT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               MOVE "N" TO WS-AUDIT-SCAN-EOF
+               PERFORM UNTIL FIN-AUDIT-SCAN
+                   READ AUDIT-LOG
+                       AT END
+                           SET FIN-AUDIT-SCAN TO TRUE
+                       NOT AT END
+                           MOVE AUDIT-LINE TO AUDIT-RECORD-LAYOUT
+                           IF AUD-ES-RECON
+                               PERFORM REGISTRAR-CORRIDA
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-LOG
+           END-IF
+           CLOSE CORRIDA-INDEX
+           OPEN INPUT CORRIDA-INDEX
+           IF WS-CORRIDA-STATUS NOT = "00"
+               DISPLAY "ERROR: NO SE PUDO REABRIR CORRIDAIDX, STATUS: "
+                   WS-CORRIDA-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      * Una corrida que fallo y se reintento deja varias marcas "R"
+      * con el mismo AUD-RUN-ID (el checkpoint no se limpia hasta que
+      * reconcilia). REWRITE se queda con la marca mas reciente.
+       REGISTRAR-CORRIDA.
+           MOVE AUD-RUN-ID TO CIX-RUN-ID
+           IF AUD-RECON-ESTADO = "OK - COINCIDE CON TRAILER"
+               MOVE "Y" TO CIX-OK
+           ELSE
+               MOVE "N" TO CIX-OK
+           END-IF
+           WRITE CORRIDA-INDEX-RECORD
+               INVALID KEY
+                   REWRITE CORRIDA-INDEX-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR: NO SE PUDO ACTUALIZAR "
+                               "CORRIDAIDX PARA " AUD-RUN-ID
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                   END-REWRITE
+           END-WRITE.
+
+       ORDENAR-AUDITORIA.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-CUST-ID
+               USING AUDIT-LOG
+               GIVING SORTED-AUDIT.
+
+       LEER-AUDITORIA.
+           READ SORTED-AUDIT
+               AT END
+                   SET FIN-DE-AUDITORIA TO TRUE
+               NOT AT END
+                   MOVE SORTED-AUDIT-LINE TO AUDIT-RECORD-LAYOUT
+           END-READ.
+
+       PROCESAR-AUDITORIA.
+           IF AUD-ES-CALCULO
+               PERFORM BUSCAR-CORRIDA
+               IF CORRIDA-INCLUIDA
+                   IF WS-PREV-CUST-ID NOT = ZEROS AND
+                       WS-PREV-CUST-ID NOT = AUD-CUST-ID
+                       PERFORM CERRAR-ESTADO-CLIENTE
+                   END-IF
+                   PERFORM ACUMULAR-DETALLE
+               ELSE
+                   DISPLAY "ADVERTENCIA: CALCULO DE CORRIDA NO "
+                       "RECONCILIADA, EXCLUIDO: " AUD-RUN-ID
+               END-IF
+           END-IF
+           PERFORM LEER-AUDITORIA.
+
+       BUSCAR-CORRIDA.
+           MOVE "N" TO WS-CORRIDA-INCLUIR
+           MOVE AUD-RUN-ID TO CIX-RUN-ID
+           READ CORRIDA-INDEX
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CIX-RECONCILIADA
+                       MOVE "Y" TO WS-CORRIDA-INCLUIR
+                   END-IF
+           END-READ.
+
+       ACUMULAR-DETALLE.
+           MOVE AUD-CUST-ID TO WS-PREV-CUST-ID
+           ADD AUD-RESULTADO TO WS-CUST-SUBTOTAL.
+
+       CERRAR-ESTADO-CLIENTE.
+           MOVE WS-PREV-CUST-ID TO CUST-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   DISPLAY "ADVERTENCIA: CLIENTE NO ENCONTRADO: "
+                       WS-PREV-CUST-ID
+               NOT INVALID KEY
+                   PERFORM IMPRIMIR-LINEA-DETALLE
+                   ADD WS-CUST-SUBTOTAL TO WS-GRAND-TOTAL
+           END-READ
+           MOVE ZEROS TO WS-CUST-SUBTOTAL.
+
+       IMPRIMIR-LINEA-DETALLE.
+           IF WS-LINE-COUNT >= WS-MAX-LINES
+               PERFORM IMPRIMIR-ENCABEZADO
+           END-IF
+           PERFORM DESCRIBIR-ESTADO
+           MOVE CUST-ID TO DET-CUST-ID
+           MOVE CUST-TIPO TO DET-TIPO
+           MOVE CUST-NOMBRE TO DET-NOMBRE
+           MOVE CUST-NUMERO TO DET-NUMERO
+           MOVE WS-ESTADO-DESC TO DET-ESTADO
+           MOVE WS-CUST-SUBTOTAL TO DET-RESULTADO
+           WRITE STATEMENT-LINE FROM WS-DETALLE-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       DESCRIBIR-ESTADO.
+           EVALUATE TRUE
+               WHEN CUST-SOLTERO
+                   MOVE "SOLTERO" TO WS-ESTADO-DESC
+               WHEN CUST-CASADO
+                   MOVE "CASADO" TO WS-ESTADO-DESC
+               WHEN CUST-DIVORCIADO
+                   MOVE "DIVORCIADO" TO WS-ESTADO-DESC
+               WHEN OTHER
+                   MOVE "DESCONOCIDO" TO WS-ESTADO-DESC
+           END-EVALUATE.
+
+       IMPRIMIR-ENCABEZADO.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO WS-HDR-PAGE
+           MOVE FEACHA-EDIT TO WS-HDR-FECHA
+           WRITE STATEMENT-LINE FROM WS-HEADER-LINE1
+           WRITE STATEMENT-LINE FROM WS-HEADER-LINE2
+           MOVE ZEROS TO WS-LINE-COUNT.
+
+       IMPRIMIR-TOTAL-FINAL.
+           MOVE WS-GRAND-TOTAL TO WS-GT-EDIT
+           WRITE STATEMENT-LINE FROM WS-GRAND-TOTAL-LINE.
+
+       FINALIZAR.
+           CLOSE CUSTOMER-MASTER
+           CLOSE SORTED-AUDIT
+           CLOSE CORRIDA-INDEX
+           CLOSE STATEMENT-RPT.
+
+       COPY FECHAVAP.
+       END PROGRAM ESTADO-CUENTA.
