@@ -1,30 +1,239 @@
-      ******************************************************************
-      * Author: kath
-      * Date: 11/04/2023
-      * Purpose: curso cobol-clase2
-      * tema: Entrada y salidad de datos
-      * Tectonics: cbl
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DECLARANDO-VARIABLES.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 FECHA PIC 9(8).
-      *Z ELIMINA LOS CEROS
-       77 FEACHA-EDIT PIC ZZ/ZZ/ZZZZ.
-      *DECIMALES V99 SON DOS DECIMALES
-       77 IMPORTE PIC S9(8)V99.
-       01 ESTADO PIC 9.
-           88 SOLTERO VALUE 1.
-           88 CASADO  VALUE 2.
-           88 DIVORCIADO VALUE 3.
-       01 DOMICILIO.
-           02 TIPO PIC XX.
-           02 NOMBRE PIC X(20).
-           02 NUMERO PIC 9(4).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "DECLARANDO VARIABLES CLASS2"
-            STOP RUN.
-       END PROGRAM DECLARANDO-VARIABLES.
+      ******************************************************************
+      * Author: kath
+      * Date: 11/04/2023
+      * Purpose: curso cobol-clase2
+      * tema: Entrada y salidad de datos
+      * Tectonics: cbl
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DECLARANDO-VARIABLES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+
+           SELECT EXCEPTION-RPT ASSIGN TO "EXCEPTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY CUSTMAST.
+
+       FD  EXCEPTION-RPT.
+       01  EXCEPTION-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FECHA PIC 9(8).
+      *Z ELIMINA LOS CEROS
+       77 FEACHA-EDIT PIC 99/99/9999.
+      *DECIMALES V99 SON DOS DECIMALES
+       77 IMPORTE PIC S9(8)V99.
+       01 ESTADO PIC 9.
+           88 SOLTERO VALUE 1.
+           88 CASADO  VALUE 2.
+           88 DIVORCIADO VALUE 3.
+       01 DOMICILIO.
+           02 TIPO PIC XXX.
+               88 TIPO-CALLE   VALUE "CL ".
+               88 TIPO-AVENIDA VALUE "AV ".
+               88 TIPO-PASAJE  VALUE "PJE".
+               88 TIPO-JIRON   VALUE "JR ".
+           02 NOMBRE PIC X(20).
+           02 NUMERO PIC 9(4).
+
+       77 WS-CUSTMAST-STATUS PIC XX VALUE "00".
+       77 WS-EXCEPTION-STATUS PIC XX VALUE "00".
+       77 WS-OPCION PIC 9 VALUE ZEROS.
+       77 WS-ID-BUSQUEDA PIC 9(6) VALUE ZEROS.
+       77 WS-SALIR PIC X VALUE "N".
+           88 FIN-DE-MENU VALUE "Y".
+       77 WS-ESTADO-OK PIC X VALUE "Y".
+           88 ESTADO-VALIDO VALUE "Y".
+       77 WS-DOMICILIO-OK PIC X VALUE "Y".
+           88 DOMICILIO-VALIDO VALUE "Y".
+       77 WS-NUMERO-MIN PIC 9(4) VALUE 1.
+       77 WS-NUMERO-MAX PIC 9(4) VALUE 9999.
+       01 WS-EXCEPTION-RECORD.
+           05 WS-EXC-CUST-ID     PIC 9(6).
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 WS-EXC-RAZON-CODE  PIC X(4).
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 WS-EXC-RAZON-DESC  PIC X(40).
+
+       COPY FECHAVAL.
+       01 WS-REPORT-HEADER.
+           05 FILLER PIC X(20) VALUE "REPORTE DE FECHA: ".
+           05 WS-HDR-FECHA PIC 99/99/9999.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "DECLARANDO VARIABLES CLASS2"
+           ACCEPT FECHA FROM DATE YYYYMMDD
+           PERFORM VALIDAR-FECHA
+           MOVE WS-FECHA-DDMMCCYY TO FEACHA-EDIT
+           OPEN I-O CUSTOMER-MASTER
+           IF WS-CUSTMAST-STATUS NOT = "00"
+               DISPLAY "ERROR: NO SE PUDO ABRIR CUSTMAST, STATUS: "
+                   WS-CUSTMAST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EXCEPTION-RPT
+           IF WS-EXCEPTION-STATUS NOT = "00"
+               DISPLAY "ERROR: NO SE PUDO ABRIR EXCEPTRPT, STATUS: "
+                   WS-EXCEPTION-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE FEACHA-EDIT TO WS-HDR-FECHA
+           WRITE EXCEPTION-LINE FROM WS-REPORT-HEADER
+           PERFORM UNTIL FIN-DE-MENU
+               PERFORM MOSTRAR-MENU
+               EVALUATE WS-OPCION
+                   WHEN 1 PERFORM AGREGAR-CLIENTE
+                   WHEN 2 PERFORM CAMBIAR-CLIENTE
+                   WHEN 3 PERFORM ELIMINAR-CLIENTE
+                   WHEN 4 SET FIN-DE-MENU TO TRUE
+                   WHEN OTHER
+                       DISPLAY "OPCION INVALIDA"
+               END-EVALUATE
+           END-PERFORM
+           CLOSE CUSTOMER-MASTER
+           CLOSE EXCEPTION-RPT
+           STOP RUN.
+
+       MOSTRAR-MENU.
+           DISPLAY "1-AGREGAR CLIENTE  2-CAMBIAR CLIENTE  "
+               "3-ELIMINAR CLIENTE  4-SALIR"
+           ACCEPT WS-OPCION.
+
+       AGREGAR-CLIENTE.
+           DISPLAY "ID DE CLIENTE: "
+           ACCEPT CUST-ID
+           DISPLAY "ESTADO (1-SOLTERO 2-CASADO 3-DIVORCIADO): "
+           ACCEPT ESTADO
+           PERFORM VALIDAR-ESTADO
+           IF NOT ESTADO-VALIDO
+               DISPLAY "ERROR: ESTADO INVALIDO, CLIENTE NO AGREGADO"
+           ELSE
+               MOVE ESTADO TO CUST-ESTADO
+               DISPLAY "TIPO DE DOMICILIO: "
+               ACCEPT TIPO
+               DISPLAY "NOMBRE DE CALLE/AVENIDA: "
+               ACCEPT NOMBRE
+               DISPLAY "NUMERO: "
+               ACCEPT NUMERO
+               PERFORM VALIDAR-DOMICILIO
+               IF NOT DOMICILIO-VALIDO
+                   DISPLAY "ERROR: DOMICILIO INVALIDO, NO AGREGADO"
+               ELSE
+                   MOVE TIPO TO CUST-TIPO
+                   MOVE NOMBRE TO CUST-NOMBRE
+                   MOVE NUMERO TO CUST-NUMERO
+                   WRITE CUSTOMER-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR: EL CLIENTE YA EXISTE"
+                       NOT INVALID KEY
+                           DISPLAY "CLIENTE AGREGADO"
+                   END-WRITE
+               END-IF
+           END-IF.
+
+       CAMBIAR-CLIENTE.
+           DISPLAY "ID DE CLIENTE A CAMBIAR: "
+           ACCEPT WS-ID-BUSQUEDA
+           MOVE WS-ID-BUSQUEDA TO CUST-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   DISPLAY "ERROR: CLIENTE NO EXISTE"
+               NOT INVALID KEY
+                   DISPLAY "ESTADO (1-SOLTERO 2-CASADO 3-DIVORCIADO): "
+                   ACCEPT ESTADO
+                   PERFORM VALIDAR-ESTADO
+                   IF NOT ESTADO-VALIDO
+                       DISPLAY "ERROR: ESTADO INVALIDO, NO ACTUALIZADO"
+                   ELSE
+                       MOVE ESTADO TO CUST-ESTADO
+                       DISPLAY "TIPO DE DOMICILIO: "
+                       ACCEPT TIPO
+                       DISPLAY "NOMBRE DE CALLE/AVENIDA: "
+                       ACCEPT NOMBRE
+                       DISPLAY "NUMERO: "
+                       ACCEPT NUMERO
+                       PERFORM VALIDAR-DOMICILIO
+                       IF NOT DOMICILIO-VALIDO
+                           DISPLAY "ERROR: DOMICILIO INVALIDO"
+                       ELSE
+                           MOVE TIPO TO CUST-TIPO
+                           MOVE NOMBRE TO CUST-NOMBRE
+                           MOVE NUMERO TO CUST-NUMERO
+                           REWRITE CUSTOMER-RECORD
+                               INVALID KEY
+                                   DISPLAY "ERROR AL ACTUALIZAR CLIENTE"
+                               NOT INVALID KEY
+                                   DISPLAY "CLIENTE ACTUALIZADO"
+                           END-REWRITE
+                       END-IF
+                   END-IF
+           END-READ.
+
+       ELIMINAR-CLIENTE.
+           DISPLAY "ID DE CLIENTE A ELIMINAR: "
+           ACCEPT WS-ID-BUSQUEDA
+           MOVE WS-ID-BUSQUEDA TO CUST-ID
+           DELETE CUSTOMER-MASTER
+               INVALID KEY
+                   DISPLAY "ERROR: CLIENTE NO EXISTE"
+               NOT INVALID KEY
+                   DISPLAY "CLIENTE ELIMINADO"
+           END-DELETE.
+
+       VALIDAR-ESTADO.
+           SET ESTADO-VALIDO TO TRUE
+           EVALUATE TRUE
+               WHEN SOLTERO
+               WHEN CASADO
+               WHEN DIVORCIADO
+                   CONTINUE
+               WHEN OTHER
+                   MOVE "N" TO WS-ESTADO-OK
+                   MOVE CUST-ID TO WS-EXC-CUST-ID
+                   MOVE "E004" TO WS-EXC-RAZON-CODE
+                   MOVE "ESTADO FUERA DE RANGO 88-LEVEL" TO
+                       WS-EXC-RAZON-DESC
+                   WRITE EXCEPTION-LINE FROM WS-EXCEPTION-RECORD
+           END-EVALUATE.
+
+       VALIDAR-DOMICILIO.
+           SET DOMICILIO-VALIDO TO TRUE
+           EVALUATE TRUE
+               WHEN TIPO-CALLE
+               WHEN TIPO-AVENIDA
+               WHEN TIPO-PASAJE
+               WHEN TIPO-JIRON
+                   CONTINUE
+               WHEN OTHER
+                   MOVE "N" TO WS-DOMICILIO-OK
+                   MOVE CUST-ID TO WS-EXC-CUST-ID
+                   MOVE "E006" TO WS-EXC-RAZON-CODE
+                   MOVE "TIPO DE DOMICILIO INVALIDO" TO
+                       WS-EXC-RAZON-DESC
+                   WRITE EXCEPTION-LINE FROM WS-EXCEPTION-RECORD
+           END-EVALUATE
+           IF NUMERO < WS-NUMERO-MIN OR NUMERO > WS-NUMERO-MAX
+               MOVE "N" TO WS-DOMICILIO-OK
+               MOVE CUST-ID TO WS-EXC-CUST-ID
+               MOVE "E007" TO WS-EXC-RAZON-CODE
+               MOVE "NUMERO DE DOMICILIO FUERA DE RANGO" TO
+                   WS-EXC-RAZON-DESC
+               WRITE EXCEPTION-LINE FROM WS-EXCEPTION-RECORD
+           END-IF.
+
+       COPY FECHAVAP.
+       END PROGRAM DECLARANDO-VARIABLES.
