@@ -1,25 +1,412 @@
-      ******************************************************************
-      * Author:KATH
-      * Date: 13/4/2023
-      * Purpose: CURSO COBOL
-      *tema: calculos aritmeticos
-      * extension: cbl
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SUMANDO.
-       AUTHOR. KATHB.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 NUM1 PIC 9 VALUE ZEROS.
-       77 NUM2 PIC 9 VALUE ZEROS.
-       77 RESULTADO1 PIC 9(2)V9(2) VALUE ZEROS.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "INGRESE EL PRIMER NUMERO: "
-            ACCEPT NUM1
-            DISPLAY "INGRESE SEGUNDO NUMERO: "
-            ACCEPT NUM2
-            ADD NUM1 NUM2 GIVING RESULTADO1
-            DISPLAY "EL RESULTADO DE LA SUMA ES:  ", RESULTADO1
-            STOP RUN.
-       END PROGRAM SUMANDO.
+      ******************************************************************
+      * Author:KATH
+      * Date: 13/4/2023
+      * Purpose: CURSO COBOL
+      *tema: calculos aritmeticos
+      * extension: cbl
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUMANDO.
+       AUTHOR. KATHB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT SUMMARY-RPT ASSIGN TO "SUMMARYRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05 TRANS-TYPE PIC X.
+               88 ES-DETALLE VALUE "D".
+               88 ES-TRAILER VALUE "T".
+           05 TRANS-DETAIL.
+               10 TRANS-CUST-ID PIC 9(6).
+               10 TRANS-NUM1 PIC S9(8)V99 SIGN IS TRAILING SEPARATE.
+               10 TRANS-NUM2 PIC S9(8)V99 SIGN IS TRAILING SEPARATE.
+               10 TRANS-OP-CODE PIC X.
+           05 TRANS-TRAILER REDEFINES TRANS-DETAIL.
+               10 TRAILER-COUNT PIC 9(6).
+               10 TRAILER-HASH-TOTAL PIC S9(8)V99
+                   SIGN IS TRAILING SEPARATE.
+
+       FD  SUMMARY-RPT.
+       01  SUMMARY-LINE PIC X(80).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LINE PIC X(150).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 NUM1 PIC S9(8)V99 VALUE ZEROS.
+       77 NUM2 PIC S9(8)V99 VALUE ZEROS.
+       77 RESULTADO1 PIC S9(8)V99 VALUE ZEROS.
+       77 OPERACION-CODE PIC X VALUE "A".
+           88 ES-SUMA VALUE "A".
+           88 ES-RESTA VALUE "S".
+           88 ES-MULTIPLICACION VALUE "M".
+           88 ES-DIVISION VALUE "D".
+       77 WS-TRANS-STATUS PIC XX VALUE "00".
+       77 WS-SUMMARY-STATUS PIC XX VALUE "00".
+       77 WS-AUDIT-STATUS PIC XX VALUE "00".
+       77 WS-EOF-SWITCH PIC X VALUE "N".
+           88 FIN-DE-ARCHIVO VALUE "Y".
+       77 WS-RECORD-COUNT PIC 9(6) VALUE ZEROS.
+       77 WS-CONTROL-TOTAL PIC S9(8)V99 VALUE ZEROS.
+       01 WS-SUMMARY-LINE.
+           05 FILLER PIC X(22) VALUE "REGISTROS PROCESADOS: ".
+           05 WS-SUM-RECORD-COUNT PIC ZZZ,ZZ9.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(15) VALUE "TOTAL CONTROL:".
+           05 WS-SUM-CONTROL-TOTAL PIC -ZZZ,ZZZ,ZZ9.99.
+
+       77 WS-TRAILER-FOUND PIC X VALUE "N".
+           88 TRAILER-FOUND VALUE "Y".
+       77 WS-RECON-OK PIC X VALUE "Y".
+           88 RECONCILIACION-OK VALUE "Y".
+       77 WS-TRAILER-COUNT PIC 9(6) VALUE ZEROS.
+       77 WS-TRAILER-HASH-TOTAL PIC S9(8)V99 VALUE ZEROS.
+       01 WS-RECON-LINE.
+           05 FILLER PIC X(18) VALUE "RECONCILIACION: ".
+           05 WS-RECON-ESTADO PIC X(30).
+
+       77 WS-CUST-ID PIC 9(6) VALUE ZEROS.
+       77 WS-OPERATOR-ID PIC X(8) VALUE SPACES.
+       77 WS-TIMESTAMP PIC X(21) VALUE SPACES.
+       COPY AUDITREC.
+
+       77 WS-CHECKPOINT-STATUS PIC XX VALUE "00".
+       77 WS-CKPT-EOF-SWITCH PIC X VALUE "N".
+           88 FIN-CHECKPOINT VALUE "Y".
+       77 WS-RESTART-SWITCH PIC X VALUE "N".
+           88 MODO-REINICIO VALUE "Y".
+       77 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 10.
+       77 WS-SKIP-COUNT PIC 9(6) VALUE ZEROS.
+       77 WS-SKIPPED-COUNT PIC 9(6) VALUE ZEROS.
+       77 WS-RUN-ID PIC X(14) VALUE SPACES.
+       01 WS-CHECKPOINT-RECORD.
+           05 CKPT-LAST-COUNT PIC 9(6).
+           05 FILLER          PIC X(2) VALUE SPACES.
+           05 CKPT-LAST-CUST-ID PIC 9(6).
+           05 FILLER          PIC X(2) VALUE SPACES.
+           05 CKPT-CONTROL-TOTAL PIC S9(8)V99
+               SIGN IS TRAILING SEPARATE.
+           05 FILLER          PIC X(2) VALUE SPACES.
+           05 CKPT-RUN-ID     PIC X(14).
+
+      * Registro de auditoria cuyo AUD-RUN-ID coincide con esta corrida,
+      * usado al reanudar para contar cuantas transacciones propias ya
+      * fueron auditadas (ver SINCRONIZAR-CON-AUDITORIA).
+       77 WS-AUDIT-SEEN-COUNT PIC 9(6) VALUE ZEROS.
+       77 WS-AUDIT-SCAN-EOF PIC X VALUE "N".
+           88 FIN-AUDIT-SCAN VALUE "Y".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ABRIR-ARCHIVOS
+           PERFORM INICIAR-CORRIDA
+           PERFORM RECUPERAR-CHECKPOINT
+           IF MODO-REINICIO
+               PERFORM SINCRONIZAR-CON-AUDITORIA
+               PERFORM OMITIR-TRANSACCIONES-PROCESADAS
+           ELSE
+               PERFORM GRABAR-CHECKPOINT
+           END-IF
+           PERFORM ABRIR-AUDITORIA
+           PERFORM LEER-TRANSACCION
+           PERFORM PROCESAR-TRANSACCIONES
+               UNTIL FIN-DE-ARCHIVO
+           PERFORM RECONCILIAR-TOTALES
+           PERFORM GRABAR-MARCA-RECONCILIACION
+           IF RECONCILIACION-OK
+               PERFORM LIMPIAR-CHECKPOINT
+           END-IF
+           PERFORM IMPRIMIR-RESUMEN
+           PERFORM CERRAR-ARCHIVOS
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "ERROR: NO SE PUDO ABRIR TRANSFILE, STATUS: "
+                   WS-TRANS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT SUMMARY-RPT
+           IF WS-SUMMARY-STATUS NOT = "00"
+               DISPLAY "ERROR: NO SE PUDO ABRIR SUMMARYRPT, STATUS: "
+                   WS-SUMMARY-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+
+       ABRIR-AUDITORIA.
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "ERROR: NO SE PUDO ABRIR AUDITLOG, STATUS: "
+                   WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       INICIAR-CORRIDA.
+           ACCEPT WS-TIMESTAMP FROM DATE YYYYMMDD
+           MOVE WS-TIMESTAMP(1:8) TO WS-RUN-ID(1:8)
+           ACCEPT WS-TIMESTAMP FROM TIME
+           MOVE WS-TIMESTAMP(1:6) TO WS-RUN-ID(9:6).
+
+       RECUPERAR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS NOT = "00"
+                   DISPLAY "ERROR: NO SE PUDO CREAR CHECKFILE, STATUS: "
+                       WS-CHECKPOINT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           ELSE
+               IF WS-CHECKPOINT-STATUS NOT = "00"
+                   DISPLAY "ERROR: NO SE PUDO ABRIR CHECKFILE, STATUS: "
+                       WS-CHECKPOINT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               PERFORM UNTIL FIN-CHECKPOINT
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET FIN-CHECKPOINT TO TRUE
+                       NOT AT END
+                           MOVE CHECKPOINT-LINE TO
+                               WS-CHECKPOINT-RECORD
+                           SET MODO-REINICIO TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS NOT = "00"
+                   DISPLAY "ERROR: NO SE PUDO REABRIR CHECKFILE, "
+                       "STATUS: " WS-CHECKPOINT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               IF MODO-REINICIO
+                   MOVE CKPT-LAST-COUNT TO WS-RECORD-COUNT
+                   MOVE CKPT-LAST-COUNT TO WS-SKIP-COUNT
+                   MOVE CKPT-CONTROL-TOTAL TO WS-CONTROL-TOTAL
+                   MOVE CKPT-RUN-ID TO WS-RUN-ID
+                   DISPLAY "REINICIANDO DESDE CHECKPOINT, REGISTRO: "
+                       WS-SKIP-COUNT
+               END-IF
+           END-IF.
+
+      * AUDIT-LOG ya tiene una entrada "C" por cada transaccion que esta
+      * misma corrida (mismo WS-RUN-ID) alcanzo a auditar, incluso las
+      * posteriores al ultimo checkpoint escrito. Contarlas aqui evita
+      * que OMITIR-TRANSACCIONES-PROCESADAS se quede corto y las vuelva
+      * a procesar (lo que duplicaria el audit trail).
+       SINCRONIZAR-CON-AUDITORIA.
+           OPEN INPUT AUDIT-LOG
+           IF WS-AUDIT-STATUS = "00"
+               MOVE ZEROS TO WS-AUDIT-SEEN-COUNT
+               MOVE "N" TO WS-AUDIT-SCAN-EOF
+               PERFORM UNTIL FIN-AUDIT-SCAN
+                   READ AUDIT-LOG
+                       AT END
+                           SET FIN-AUDIT-SCAN TO TRUE
+                       NOT AT END
+                           MOVE AUDIT-LINE TO AUDIT-RECORD-LAYOUT
+                           IF AUD-ES-CALCULO AND
+                               AUD-RUN-ID = WS-RUN-ID
+                               ADD 1 TO WS-AUDIT-SEEN-COUNT
+                               IF WS-AUDIT-SEEN-COUNT > WS-SKIP-COUNT
+                                   ADD AUD-RESULTADO TO
+                                       WS-CONTROL-TOTAL
+                                   ADD 1 TO WS-RECORD-COUNT
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-LOG
+               IF WS-AUDIT-SEEN-COUNT > WS-SKIP-COUNT
+                   MOVE WS-AUDIT-SEEN-COUNT TO WS-SKIP-COUNT
+               END-IF
+           END-IF.
+
+       OMITIR-TRANSACCIONES-PROCESADAS.
+           PERFORM UNTIL WS-SKIPPED-COUNT >= WS-SKIP-COUNT
+               OR FIN-DE-ARCHIVO
+               READ TRANS-FILE
+                   AT END
+                       SET FIN-DE-ARCHIVO TO TRUE
+                   NOT AT END
+                       IF ES-TRAILER
+                           MOVE TRAILER-COUNT TO WS-TRAILER-COUNT
+                           MOVE TRAILER-HASH-TOTAL TO
+                               WS-TRAILER-HASH-TOTAL
+                           SET TRAILER-FOUND TO TRUE
+                           SET FIN-DE-ARCHIVO TO TRUE
+                       ELSE
+                           ADD 1 TO WS-SKIPPED-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       LEER-TRANSACCION.
+           READ TRANS-FILE
+               AT END
+                   SET FIN-DE-ARCHIVO TO TRUE
+               NOT AT END
+                   IF ES-TRAILER
+                       MOVE TRAILER-COUNT TO WS-TRAILER-COUNT
+                       MOVE TRAILER-HASH-TOTAL TO
+                           WS-TRAILER-HASH-TOTAL
+                       SET TRAILER-FOUND TO TRUE
+                       SET FIN-DE-ARCHIVO TO TRUE
+                   ELSE
+                       MOVE TRANS-CUST-ID TO WS-CUST-ID
+                       MOVE TRANS-NUM1 TO NUM1
+                       MOVE TRANS-NUM2 TO NUM2
+                       MOVE TRANS-OP-CODE TO OPERACION-CODE
+                   END-IF
+           END-READ.
+
+       PROCESAR-TRANSACCIONES.
+           PERFORM CALCULAR-RESULTADO
+           ADD 1 TO WS-RECORD-COUNT
+           ADD RESULTADO1 TO WS-CONTROL-TOTAL
+           DISPLAY "EL RESULTADO DE LA OPERACION ES:  ", RESULTADO1
+           PERFORM GRABAR-AUDITORIA
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM GRABAR-CHECKPOINT
+           END-IF
+           PERFORM LEER-TRANSACCION.
+
+       GRABAR-CHECKPOINT.
+           MOVE WS-RECORD-COUNT TO CKPT-LAST-COUNT
+           MOVE WS-CUST-ID TO CKPT-LAST-CUST-ID
+           MOVE WS-CONTROL-TOTAL TO CKPT-CONTROL-TOTAL
+           MOVE WS-RUN-ID TO CKPT-RUN-ID
+           WRITE CHECKPOINT-LINE FROM WS-CHECKPOINT-RECORD.
+
+       LIMPIAR-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "ERROR: NO SE PUDO LIMPIAR CHECKFILE, STATUS: "
+                   WS-CHECKPOINT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       CALCULAR-RESULTADO.
+           EVALUATE TRUE
+               WHEN ES-SUMA
+                   ADD NUM1 NUM2 GIVING RESULTADO1
+               WHEN ES-RESTA
+                   SUBTRACT NUM2 FROM NUM1 GIVING RESULTADO1
+               WHEN ES-MULTIPLICACION
+                   MULTIPLY NUM1 BY NUM2 GIVING RESULTADO1
+               WHEN ES-DIVISION
+                   IF NUM2 = ZEROS
+                       DISPLAY "ERROR: DIVISION POR CERO"
+                       MOVE ZEROS TO RESULTADO1
+                   ELSE
+                       DIVIDE NUM1 BY NUM2 GIVING RESULTADO1
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "ERROR: CODIGO DE OPERACION INVALIDO: "
+                       OPERACION-CODE
+                   MOVE ZEROS TO RESULTADO1
+           END-EVALUATE.
+
+       RECONCILIAR-TOTALES.
+           IF NOT TRAILER-FOUND
+               MOVE "N" TO WS-RECON-OK
+               DISPLAY "ADVERTENCIA: NO SE ENCONTRO REGISTRO TRAILER"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF WS-RECORD-COUNT = WS-TRAILER-COUNT AND
+                   WS-CONTROL-TOTAL = WS-TRAILER-HASH-TOTAL
+                   SET RECONCILIACION-OK TO TRUE
+               ELSE
+                   MOVE "N" TO WS-RECON-OK
+                   DISPLAY "ERROR: TOTALES DE CONTROL NO COINCIDEN "
+                       "CON EL TRAILER"
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       IMPRIMIR-RESUMEN.
+           MOVE WS-RECORD-COUNT TO WS-SUM-RECORD-COUNT
+           MOVE WS-CONTROL-TOTAL TO WS-SUM-CONTROL-TOTAL
+           WRITE SUMMARY-LINE FROM WS-SUMMARY-LINE
+           IF RECONCILIACION-OK
+               MOVE "OK - COINCIDE CON TRAILER" TO WS-RECON-ESTADO
+           ELSE
+               MOVE "FALLIDA - VER LOG" TO WS-RECON-ESTADO
+           END-IF
+           WRITE SUMMARY-LINE FROM WS-RECON-LINE.
+
+       CERRAR-ARCHIVOS.
+           CLOSE TRANS-FILE
+           CLOSE SUMMARY-RPT
+           CLOSE AUDIT-LOG
+           CLOSE CHECKPOINT-FILE.
+
+       GRABAR-AUDITORIA.
+           SET AUD-ES-CALCULO TO TRUE
+           MOVE WS-RUN-ID TO AUD-RUN-ID
+           ACCEPT WS-TIMESTAMP FROM DATE YYYYMMDD
+           MOVE WS-TIMESTAMP(1:8) TO AUD-TIMESTAMP(1:8)
+           ACCEPT WS-TIMESTAMP FROM TIME
+           MOVE WS-TIMESTAMP(1:6) TO AUD-TIMESTAMP(9:6)
+           MOVE WS-CUST-ID TO AUD-CUST-ID
+           MOVE NUM1 TO AUD-NUM1
+           MOVE NUM2 TO AUD-NUM2
+           MOVE OPERACION-CODE TO AUD-OP-CODE
+           MOVE RESULTADO1 TO AUD-RESULTADO
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR
+           MOVE SPACES TO AUD-RECON-ESTADO
+           WRITE AUDIT-LINE FROM AUDIT-RECORD-LAYOUT.
+
+       GRABAR-MARCA-RECONCILIACION.
+           SET AUD-ES-RECON TO TRUE
+           MOVE WS-RUN-ID TO AUD-RUN-ID
+           MOVE ZEROS TO AUD-CUST-ID
+           MOVE ZEROS TO AUD-NUM1
+           MOVE ZEROS TO AUD-NUM2
+           MOVE SPACE TO AUD-OP-CODE
+           MOVE ZEROS TO AUD-RESULTADO
+           ACCEPT WS-TIMESTAMP FROM DATE YYYYMMDD
+           MOVE WS-TIMESTAMP(1:8) TO AUD-TIMESTAMP(1:8)
+           ACCEPT WS-TIMESTAMP FROM TIME
+           MOVE WS-TIMESTAMP(1:6) TO AUD-TIMESTAMP(9:6)
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR
+           IF RECONCILIACION-OK
+               MOVE "OK - COINCIDE CON TRAILER" TO AUD-RECON-ESTADO
+           ELSE
+               MOVE "FALLIDA - VER LOG" TO AUD-RECON-ESTADO
+           END-IF
+           WRITE AUDIT-LINE FROM AUDIT-RECORD-LAYOUT.
+       END PROGRAM SUMANDO.
